@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-POST.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-RECORD ASSIGN TO 'C:\Cobol\BANK\record.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS F-ACCNUM
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-DEPOSIT ASSIGN TO 'C:\Cobol\BANK\deposit.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS FD-KEY
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-WITHDRAW ASSIGN TO 'C:\Cobol\BANK\withdraw.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS FW-KEY
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-BATCH-IN ASSIGN TO
+               'C:\Cobol\BANK\batchtrans.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BATCH-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FD-RECORD.
+       COPY ACCTREC.
+
+       FD FD-DEPOSIT.
+       COPY DEPTRANS.
+
+       FD FD-WITHDRAW.
+       COPY WDRTRANS.
+
+       FD FD-BATCH-IN.
+       01 BT-RECORD.
+           05 BT-ACCNUM PIC 9(10).
+           05 BT-TYPE PIC X(1).
+           05 BT-AMOUNT PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILESTATUS PIC XX.
+       01 WS-BATCH-FILESTATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-CURRENT-DATE PIC X(21).
+
+       01 WS-ACCOUNT.
+           05 WS-ACCNUM PIC 9(10).
+           05 WS-NAME.
+               10 WS-FNAME PIC X(10).
+               10 WS-LNAME PIC X(10).
+           05 WS-PASSCODE PIC 9(6).
+           05 WS-BALANCE PIC 9(7)V99.
+           05 WS-ACCT-TYPE PIC X(1).
+           05 WS-MIN-BALANCE PIC 9(7)V99.
+
+       01 WS-FLAG PIC 9.
+       01 WS-WRITTEN PIC X.
+       01 WS-RETRY-COUNT PIC 9(5).
+       01 WS-REWRITE-OK PIC X.
+       01 WS-PROCESSED-COUNT PIC 9(7) VALUE 0.
+       01 WS-REJECTED-COUNT PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       BATCH-POST-MAIN.
+           DISPLAY "=== BATCH TRANSACTION POSTING ==========="
+
+           OPEN INPUT FD-BATCH-IN
+           OPEN I-O FD-RECORD
+
+           IF WS-BATCH-FILESTATUS NOT = 00 THEN
+               DISPLAY "No batch file found. Nothing to post."
+           ELSE
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ FD-BATCH-IN
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END PERFORM POST-ONE-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE FD-BATCH-IN
+           END-IF
+
+           CLOSE FD-RECORD
+
+           DISPLAY "Transactions posted : " WS-PROCESSED-COUNT
+           DISPLAY "Transactions rejected: " WS-REJECTED-COUNT.
+
+           STOP RUN.
+
+
+       POST-ONE-TRANSACTION.
+           MOVE BT-ACCNUM TO F-ACCNUM
+           READ FD-RECORD INTO WS-ACCOUNT
+               KEY IS F-ACCNUM
+               INVALID KEY MOVE 0 TO WS-FLAG
+               NOT INVALID KEY MOVE 1 TO WS-FLAG
+           END-READ
+
+           IF WS-FLAG = 0 THEN
+               DISPLAY "REJECTED - unknown account: " BT-ACCNUM
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE IF BT-TYPE = "D" OR BT-TYPE = "d" THEN
+               PERFORM POST-BATCH-DEPOSIT
+           ELSE IF BT-TYPE = "W" OR BT-TYPE = "w" THEN
+               PERFORM POST-BATCH-WITHDRAW
+           ELSE
+               DISPLAY "REJECTED - unknown type for account: "
+                   BT-ACCNUM
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF.
+
+
+       POST-BATCH-DEPOSIT.
+           COMPUTE WS-BALANCE = WS-BALANCE + BT-AMOUNT
+
+           REWRITE F-ACCOUNT FROM WS-ACCOUNT
+               INVALID KEY DISPLAY 'Invalid Key'
+                   MOVE 'N' TO WS-REWRITE-OK
+               NOT INVALID KEY MOVE 'Y' TO WS-REWRITE-OK
+           END-REWRITE
+
+           IF WS-REWRITE-OK NOT = 'Y' THEN
+               DISPLAY "REJECTED - update failed for account: "
+                   BT-ACCNUM
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+               OPEN I-O FD-DEPOSIT
+                   IF WS-FILESTATUS = 35 THEN
+                       OPEN OUTPUT FD-DEPOSIT
+                   END-IF
+                   MOVE WS-ACCNUM TO FD-ACCNUM
+                   MOVE WS-CURRENT-DATE(1:16) TO FD-TIMESTAMP
+                   MOVE BT-AMOUNT TO FD-AMOUNT
+                   MOVE 0 TO FD-SEQ
+                   MOVE 0 TO WS-RETRY-COUNT
+                   MOVE 'N' TO WS-WRITTEN
+                   PERFORM UNTIL WS-WRITTEN = 'Y'
+                           OR WS-RETRY-COUNT > 9999
+                       WRITE FD-TRANSACTION
+                           INVALID KEY
+                               ADD 1 TO FD-SEQ
+                               ADD 1 TO WS-RETRY-COUNT
+                           NOT INVALID KEY MOVE 'Y' TO WS-WRITTEN
+                       END-WRITE
+                   END-PERFORM
+                   IF WS-WRITTEN NOT = 'Y' THEN
+                       DISPLAY 'Unable to log deposit'
+                   END-IF
+               CLOSE FD-DEPOSIT
+
+               ADD 1 TO WS-PROCESSED-COUNT
+           END-IF.
+
+
+       POST-BATCH-WITHDRAW.
+           IF BT-AMOUNT > 50000 THEN
+               DISPLAY "REJECTED - over limit for account: "
+                   BT-ACCNUM
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE IF BT-AMOUNT > WS-BALANCE THEN
+               DISPLAY "REJECTED - insufficient funds for account: "
+                   BT-ACCNUM
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE IF WS-BALANCE - BT-AMOUNT < WS-MIN-BALANCE THEN
+               DISPLAY "REJECTED - below minimum balance for: "
+                   BT-ACCNUM
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               COMPUTE WS-BALANCE = WS-BALANCE - BT-AMOUNT
+
+               REWRITE F-ACCOUNT FROM WS-ACCOUNT
+                   INVALID KEY DISPLAY 'Invalid Key'
+                       MOVE 'N' TO WS-REWRITE-OK
+                   NOT INVALID KEY MOVE 'Y' TO WS-REWRITE-OK
+               END-REWRITE
+
+               IF WS-REWRITE-OK NOT = 'Y' THEN
+                   DISPLAY "REJECTED - update failed for account: "
+                       BT-ACCNUM
+                   ADD 1 TO WS-REJECTED-COUNT
+               ELSE
+                   MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+                   OPEN I-O FD-WITHDRAW
+                       IF WS-FILESTATUS = 35 THEN
+                           OPEN OUTPUT FD-WITHDRAW
+                       END-IF
+                       MOVE WS-ACCNUM TO FW-ACCNUM
+                       MOVE WS-CURRENT-DATE(1:16) TO FW-TIMESTAMP
+                       MOVE BT-AMOUNT TO FW-AMOUNT
+                       MOVE 0 TO FW-SEQ
+                       MOVE 0 TO WS-RETRY-COUNT
+                       MOVE 'N' TO WS-WRITTEN
+                       PERFORM UNTIL WS-WRITTEN = 'Y'
+                               OR WS-RETRY-COUNT > 9999
+                           WRITE FW-TRANSACTION
+                               INVALID KEY
+                                   ADD 1 TO FW-SEQ
+                                   ADD 1 TO WS-RETRY-COUNT
+                               NOT INVALID KEY MOVE 'Y' TO WS-WRITTEN
+                           END-WRITE
+                       END-PERFORM
+                       IF WS-WRITTEN NOT = 'Y' THEN
+                           DISPLAY 'Unable to log withdrawal'
+                       END-IF
+                   CLOSE FD-WITHDRAW
+
+                   ADD 1 TO WS-PROCESSED-COUNT
+               END-IF
+           END-IF.
