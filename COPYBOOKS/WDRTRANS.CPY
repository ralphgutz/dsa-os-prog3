@@ -0,0 +1,6 @@
+       01 FW-TRANSACTION.
+           05 FW-KEY.
+               10 FW-ACCNUM PIC 9(10).
+               10 FW-TIMESTAMP PIC 9(16).
+               10 FW-SEQ PIC 9(4).
+           05 FW-AMOUNT PIC 9(7)V99.
