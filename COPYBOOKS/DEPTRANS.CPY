@@ -0,0 +1,6 @@
+       01 FD-TRANSACTION.
+           05 FD-KEY.
+               10 FD-ACCNUM PIC 9(10).
+               10 FD-TIMESTAMP PIC 9(16).
+               10 FD-SEQ PIC 9(4).
+           05 FD-AMOUNT PIC 9(7)V99.
