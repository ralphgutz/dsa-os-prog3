@@ -0,0 +1,9 @@
+       01 F-ACCOUNT.
+           05 F-ACCNUM PIC 9(10).
+           05 F-NAME.
+               10 F-FNAME PIC X(10).
+               10 F-LNAME PIC X(10).
+           05 F-PASSCODE PIC 9(6).
+           05 F-BALANCE PIC 9(7)V99.
+           05 F-ACCT-TYPE PIC X(1).
+           05 F-MIN-BALANCE PIC 9(7)V99.
