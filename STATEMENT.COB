@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT-REPORT.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-RECORD ASSIGN TO 'C:\Cobol\BANK\record.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS F-ACCNUM
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-DEPOSIT ASSIGN TO 'C:\Cobol\BANK\deposit.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS FD-KEY
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-WITHDRAW ASSIGN TO 'C:\Cobol\BANK\withdraw.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS FW-KEY
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-STATEMENT ASSIGN TO 'C:\Cobol\BANK\statement.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FD-STMT-CONTROL ASSIGN TO
+               'C:\Cobol\BANK\stmtctl.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FD-RECORD.
+       COPY ACCTREC.
+
+       FD FD-DEPOSIT.
+       COPY DEPTRANS.
+
+       FD FD-WITHDRAW.
+       COPY WDRTRANS.
+
+       FD FD-STATEMENT.
+       01 FS-LINE PIC X(80).
+
+       FD FD-STMT-CONTROL.
+       01 SC-LAST-DATE PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILESTATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-TXN-EOF PIC X VALUE 'N'.
+       01 WS-STATEMENT-ACCNUM PIC 9(10).
+       01 WS-STATEMENT-LINE PIC X(80).
+
+       01 WS-CURRENT-DATE PIC X(21).
+       01 WS-RUN-DATE PIC 9(8) VALUE 0.
+       01 WS-PERIOD-FROM PIC 9(8) VALUE 0.
+       01 WS-PERIOD-FROM-TS PIC 9(16) VALUE 0.
+
+       01 WS-AMOUNT-DISPLAY PIC Z,ZZZ,ZZ9.99.
+       01 WS-BALANCE-DISPLAY PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       STATEMENT-MAIN.
+           DISPLAY "=== GENERATING ACCOUNT STATEMENTS ==========="
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:8) TO WS-RUN-DATE
+
+           PERFORM READ-PERIOD-START
+
+           OPEN INPUT FD-RECORD
+           OPEN INPUT FD-DEPOSIT
+           OPEN INPUT FD-WITHDRAW
+           OPEN OUTPUT FD-STATEMENT
+
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FD-RECORD NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM PRINT-ACCOUNT-STATEMENT
+               END-READ
+           END-PERFORM
+
+           CLOSE FD-RECORD
+           CLOSE FD-DEPOSIT
+           CLOSE FD-WITHDRAW
+           CLOSE FD-STATEMENT
+
+           PERFORM WRITE-PERIOD-END
+
+           DISPLAY "Statements written to statement.txt".
+
+           STOP RUN.
+
+
+       READ-PERIOD-START.
+           MOVE 0 TO WS-PERIOD-FROM
+
+           OPEN INPUT FD-STMT-CONTROL
+           IF WS-FILESTATUS = 00 THEN
+               READ FD-STMT-CONTROL
+                   AT END MOVE 0 TO WS-PERIOD-FROM
+                   NOT AT END MOVE SC-LAST-DATE TO WS-PERIOD-FROM
+               END-READ
+               CLOSE FD-STMT-CONTROL
+           ELSE
+               DISPLAY "No prior statement date. Using all history"
+           END-IF
+
+           COMPUTE WS-PERIOD-FROM-TS = WS-PERIOD-FROM * 100000000.
+
+
+       WRITE-PERIOD-END.
+           MOVE WS-RUN-DATE TO SC-LAST-DATE
+           OPEN OUTPUT FD-STMT-CONTROL
+           WRITE SC-LAST-DATE
+           CLOSE FD-STMT-CONTROL.
+
+
+       PRINT-ACCOUNT-STATEMENT.
+           MOVE F-ACCNUM TO WS-STATEMENT-ACCNUM
+           MOVE F-BALANCE TO WS-BALANCE-DISPLAY
+
+           MOVE SPACES TO FS-LINE
+           STRING "===============================" DELIMITED BY SIZE
+               INTO FS-LINE
+           WRITE FS-LINE
+
+           MOVE SPACES TO FS-LINE
+           STRING "Account: " F-ACCNUM
+               "  Name: " F-FNAME " " F-LNAME
+               DELIMITED BY SIZE
+               INTO FS-LINE
+           WRITE FS-LINE
+
+           MOVE SPACES TO FS-LINE
+           STRING "Closing Balance: " WS-BALANCE-DISPLAY
+               DELIMITED BY SIZE
+               INTO FS-LINE
+           WRITE FS-LINE
+
+           MOVE SPACES TO FS-LINE
+           STRING "--- Deposits ---" DELIMITED BY SIZE INTO FS-LINE
+           WRITE FS-LINE
+           PERFORM LIST-DEPOSITS-FOR-ACCOUNT
+
+           MOVE SPACES TO FS-LINE
+           STRING "--- Withdrawals ---" DELIMITED BY SIZE INTO FS-LINE
+           WRITE FS-LINE
+           PERFORM LIST-WITHDRAWALS-FOR-ACCOUNT
+
+           MOVE SPACES TO FS-LINE
+           WRITE FS-LINE.
+
+
+       LIST-DEPOSITS-FOR-ACCOUNT.
+           MOVE WS-STATEMENT-ACCNUM TO FD-ACCNUM
+           MOVE WS-PERIOD-FROM-TS TO FD-TIMESTAMP
+           MOVE ZERO TO FD-SEQ
+           MOVE 'N' TO WS-TXN-EOF
+
+           START FD-DEPOSIT KEY IS NOT LESS THAN FD-KEY
+               INVALID KEY MOVE 'Y' TO WS-TXN-EOF
+           END-START
+
+           PERFORM UNTIL WS-TXN-EOF = 'Y'
+               READ FD-DEPOSIT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-TXN-EOF
+                   NOT AT END
+                       IF FD-ACCNUM NOT EQUAL WS-STATEMENT-ACCNUM THEN
+                           MOVE 'Y' TO WS-TXN-EOF
+                       ELSE
+                           MOVE FD-AMOUNT TO WS-AMOUNT-DISPLAY
+                           MOVE SPACES TO FS-LINE
+                           STRING "  " FD-TIMESTAMP
+                               "  +" WS-AMOUNT-DISPLAY
+                               DELIMITED BY SIZE
+                               INTO FS-LINE
+                           WRITE FS-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+
+       LIST-WITHDRAWALS-FOR-ACCOUNT.
+           MOVE WS-STATEMENT-ACCNUM TO FW-ACCNUM
+           MOVE WS-PERIOD-FROM-TS TO FW-TIMESTAMP
+           MOVE ZERO TO FW-SEQ
+           MOVE 'N' TO WS-TXN-EOF
+
+           START FD-WITHDRAW KEY IS NOT LESS THAN FW-KEY
+               INVALID KEY MOVE 'Y' TO WS-TXN-EOF
+           END-START
+
+           PERFORM UNTIL WS-TXN-EOF = 'Y'
+               READ FD-WITHDRAW NEXT RECORD
+                   AT END MOVE 'Y' TO WS-TXN-EOF
+                   NOT AT END
+                       IF FW-ACCNUM NOT EQUAL WS-STATEMENT-ACCNUM THEN
+                           MOVE 'Y' TO WS-TXN-EOF
+                       ELSE
+                           MOVE FW-AMOUNT TO WS-AMOUNT-DISPLAY
+                           MOVE SPACES TO FS-LINE
+                           STRING "  " FW-TIMESTAMP
+                               "  -" WS-AMOUNT-DISPLAY
+                               DELIMITED BY SIZE
+                               INTO FS-LINE
+                           WRITE FS-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
