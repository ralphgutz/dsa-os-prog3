@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-BATCH.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-RECORD ASSIGN TO 'C:\Cobol\BANK\record.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS F-ACCNUM
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-DEPOSIT ASSIGN TO 'C:\Cobol\BANK\deposit.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS FD-KEY
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-WITHDRAW ASSIGN TO 'C:\Cobol\BANK\withdraw.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS FW-KEY
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-CONTROL ASSIGN TO 'C:\Cobol\BANK\control.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FD-RECORD.
+       COPY ACCTREC.
+
+       FD FD-DEPOSIT.
+       COPY DEPTRANS.
+
+       FD FD-WITHDRAW.
+       COPY WDRTRANS.
+
+       FD FD-CONTROL.
+       01 FC-PRIOR-TOTAL PIC 9(9)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILESTATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-CURRENT-DATE PIC X(21).
+       01 WS-RUN-DATE PIC 9(8) VALUE 0.
+       01 WS-TOTAL-BALANCE PIC 9(9)V99 VALUE 0.
+       01 WS-TOTAL-DEPOSITS PIC 9(9)V99 VALUE 0.
+       01 WS-TOTAL-WITHDRAWALS PIC 9(9)V99 VALUE 0.
+       01 WS-PRIOR-TOTAL PIC 9(9)V99 VALUE 0.
+       01 WS-EXPECTED-TOTAL PIC 9(9)V99 VALUE 0.
+       01 WS-VARIANCE PIC S9(9)V99 VALUE 0.
+       01 WS-HAD-PRIOR-TOTAL PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       RECONCILE-MAIN.
+           DISPLAY "=== END-OF-DAY RECONCILIATION ==========="
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:8) TO WS-RUN-DATE
+
+           PERFORM READ-PRIOR-TOTAL
+           PERFORM SUM-ACCOUNT-BALANCES
+           PERFORM SUM-DEPOSITS
+           PERFORM SUM-WITHDRAWALS
+           PERFORM COMPARE-TOTALS
+           PERFORM WRITE-CONTROL-TOTAL
+
+           STOP RUN.
+
+
+       READ-PRIOR-TOTAL.
+           MOVE 0 TO WS-PRIOR-TOTAL
+           MOVE 'N' TO WS-HAD-PRIOR-TOTAL
+
+           OPEN INPUT FD-CONTROL
+           IF WS-FILESTATUS = 00 THEN
+               READ FD-CONTROL
+                   AT END MOVE 'N' TO WS-HAD-PRIOR-TOTAL
+                   NOT AT END
+                       MOVE FC-PRIOR-TOTAL TO WS-PRIOR-TOTAL
+                       MOVE 'Y' TO WS-HAD-PRIOR-TOTAL
+               END-READ
+               CLOSE FD-CONTROL
+           ELSE
+               DISPLAY "No prior control total found. Assuming 0."
+           END-IF.
+
+
+       SUM-ACCOUNT-BALANCES.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT FD-RECORD
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FD-RECORD NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD F-BALANCE TO WS-TOTAL-BALANCE
+               END-READ
+           END-PERFORM
+           CLOSE FD-RECORD.
+
+
+       SUM-DEPOSITS.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT FD-DEPOSIT
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FD-DEPOSIT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF FD-TIMESTAMP(1:8) = WS-RUN-DATE THEN
+                           ADD FD-AMOUNT TO WS-TOTAL-DEPOSITS
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FD-DEPOSIT.
+
+
+       SUM-WITHDRAWALS.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT FD-WITHDRAW
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FD-WITHDRAW NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF FW-TIMESTAMP(1:8) = WS-RUN-DATE THEN
+                           ADD FW-AMOUNT TO WS-TOTAL-WITHDRAWALS
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FD-WITHDRAW.
+
+
+       COMPARE-TOTALS.
+           DISPLAY "Sum of account balances : " WS-TOTAL-BALANCE
+           DISPLAY "Total deposits today    : " WS-TOTAL-DEPOSITS
+           DISPLAY "Total withdrawals today : " WS-TOTAL-WITHDRAWALS
+
+           IF WS-HAD-PRIOR-TOTAL = 'N' THEN
+               DISPLAY "No prior closing total to reconcile against."
+               DISPLAY "Recording today's total as tomorrow's opening."
+           ELSE
+               DISPLAY "Prior closing total     : " WS-PRIOR-TOTAL
+
+               COMPUTE WS-EXPECTED-TOTAL =
+                   WS-PRIOR-TOTAL + WS-TOTAL-DEPOSITS
+                   - WS-TOTAL-WITHDRAWALS
+
+               COMPUTE WS-VARIANCE =
+                   WS-TOTAL-BALANCE - WS-EXPECTED-TOTAL
+
+               DISPLAY "Expected closing total  : " WS-EXPECTED-TOTAL
+
+               IF WS-VARIANCE = 0 THEN
+                   DISPLAY "RECONCILED - balances match."
+               ELSE
+                   DISPLAY "OUT OF BALANCE - variance: " WS-VARIANCE
+               END-IF
+           END-IF.
+
+
+       WRITE-CONTROL-TOTAL.
+           MOVE WS-TOTAL-BALANCE TO FC-PRIOR-TOTAL
+           OPEN OUTPUT FD-CONTROL
+           WRITE FC-PRIOR-TOTAL
+           CLOSE FD-CONTROL.
