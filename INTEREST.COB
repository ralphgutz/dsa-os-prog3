@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-BATCH.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-RECORD ASSIGN TO 'C:\Cobol\BANK\record.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS F-ACCNUM
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-DEPOSIT ASSIGN TO 'C:\Cobol\BANK\deposit.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS FD-KEY
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-INTEREST-RPT ASSIGN TO
+               'C:\Cobol\BANK\interest_report.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FD-RECORD.
+       COPY ACCTREC.
+
+       FD FD-DEPOSIT.
+       COPY DEPTRANS.
+
+       FD FD-INTEREST-RPT.
+       01 FR-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILESTATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-CURRENT-DATE PIC X(21).
+       01 WS-WRITTEN PIC X.
+       01 WS-RETRY-COUNT PIC 9(5).
+       01 WS-REWRITE-OK PIC X.
+
+       01 WS-INTEREST-RATE PIC 9V9(4) VALUE 0.0005.
+       01 WS-OLD-BALANCE PIC 9(7)V99.
+       01 WS-INTEREST PIC 9(7)V99.
+
+       01 WS-OLD-BALANCE-DISP PIC Z,ZZZ,ZZ9.99.
+       01 WS-INTEREST-DISP PIC Z,ZZZ,ZZ9.99.
+       01 WS-NEW-BALANCE-DISP PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       INTEREST-MAIN.
+           DISPLAY "=== NIGHTLY INTEREST ACCRUAL ==========="
+
+           OPEN I-O FD-RECORD
+           OPEN OUTPUT FD-INTEREST-RPT
+
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FD-RECORD NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM ACCRUE-INTEREST
+               END-READ
+           END-PERFORM
+
+           CLOSE FD-RECORD
+           CLOSE FD-INTEREST-RPT
+
+           DISPLAY "Interest report written to interest_report.txt".
+
+           STOP RUN.
+
+
+       ACCRUE-INTEREST.
+           MOVE F-BALANCE TO WS-OLD-BALANCE
+           COMPUTE WS-INTEREST ROUNDED =
+               WS-OLD-BALANCE * WS-INTEREST-RATE
+           COMPUTE F-BALANCE = WS-OLD-BALANCE + WS-INTEREST
+
+           REWRITE F-ACCOUNT
+               INVALID KEY DISPLAY 'Invalid Key'
+                   MOVE 'N' TO WS-REWRITE-OK
+               NOT INVALID KEY MOVE 'Y' TO WS-REWRITE-OK
+           END-REWRITE
+
+           IF WS-REWRITE-OK NOT = 'Y' THEN
+               DISPLAY "Unable to accrue interest for account: "
+                   F-ACCNUM
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+               OPEN I-O FD-DEPOSIT
+                   IF WS-FILESTATUS = 35 THEN
+                       OPEN OUTPUT FD-DEPOSIT
+                   END-IF
+                   MOVE F-ACCNUM TO FD-ACCNUM
+                   MOVE WS-CURRENT-DATE(1:16) TO FD-TIMESTAMP
+                   MOVE WS-INTEREST TO FD-AMOUNT
+                   MOVE 0 TO FD-SEQ
+                   MOVE 0 TO WS-RETRY-COUNT
+                   MOVE 'N' TO WS-WRITTEN
+                   PERFORM UNTIL WS-WRITTEN = 'Y'
+                           OR WS-RETRY-COUNT > 9999
+                       WRITE FD-TRANSACTION
+                           INVALID KEY
+                               ADD 1 TO FD-SEQ
+                               ADD 1 TO WS-RETRY-COUNT
+                           NOT INVALID KEY MOVE 'Y' TO WS-WRITTEN
+                       END-WRITE
+                   END-PERFORM
+                   IF WS-WRITTEN NOT = 'Y' THEN
+                       DISPLAY 'Unable to log interest deposit'
+                   END-IF
+               CLOSE FD-DEPOSIT
+
+               MOVE WS-OLD-BALANCE TO WS-OLD-BALANCE-DISP
+               MOVE WS-INTEREST TO WS-INTEREST-DISP
+               MOVE F-BALANCE TO WS-NEW-BALANCE-DISP
+
+               MOVE SPACES TO FR-LINE
+               STRING "Account: " F-ACCNUM
+                   "  Old: " WS-OLD-BALANCE-DISP
+                   "  Interest: " WS-INTEREST-DISP
+                   "  New: " WS-NEW-BALANCE-DISP
+                   DELIMITED BY SIZE
+                   INTO FR-LINE
+               WRITE FR-LINE
+           END-IF.
