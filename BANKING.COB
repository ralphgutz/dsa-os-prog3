@@ -1,252 +1,540 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BANKING-SYSTEM.
-
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FD-RECORD ASSIGN TO 'C:\Cobol\BANK\record.dat'
-           ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM
-           RECORD KEY IS F-ACCNUM
-           FILE STATUS IS WS-FILESTATUS.
-
-           SELECT FD-DEPOSIT ASSIGN TO 'C:\Cobol\BANK\deposit.dat'
-           ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM
-           RECORD KEY IS FD-ACCNUM
-           FILE STATUS IS WS-FILESTATUS.
-
-           SELECT FD-WITHDRAW ASSIGN TO 'C:\Cobol\BANK\withdraw.dat'
-           ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM
-           RECORD KEY IS FW-ACCNUM
-           FILE STATUS IS WS-FILESTATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD FD-RECORD.
-       01 F-ACCOUNT.
-           05 F-ACCNUM PIC 9(10).
-           05 F-NAME.
-               10 F-FNAME PIC X(10).
-               10 F-LNAME PIC X(10).
-           05 F-PASSCODE PIC 9(6).
-           05 F-BALANCE PIC 9(7)V99.
-
-       FD FD-DEPOSIT.
-       01 FD-ACCOUNT.
-           05 FD-ACCNUM PIC 9(10).
-           05 FD-NAME.
-               10 FD-FNAME PIC X(10).
-               10 FD-LNAME PIC X(10).
-           05 FD-PASSCODE PIC 9(6).
-
-       FD FD-WITHDRAW.
-       01 FW-ACCOUNT.
-           05 FW-ACCNUM PIC 9(10).
-           05 FW-NAME PIC X(20).
-           05 FW-PASSCODE PIC 9(6).
-
-       WORKING-STORAGE SECTION.
-
-       01 WS-FILESTATUS PIC XX.
-       01 WS-ACCOUNT.
-           05 WS-ACCNUM PIC 9(10).
-           05 WS-NAME.
-               10 WS-FNAME PIC X(10).
-               10 WS-LNAME PIC X(10).
-           05 WS-PASSCODE PIC 9(6).
-           05 WS-BALANCE PIC 9(7)V99.
-
-       01 WS-OPERATION PIC 9.
-       01 WS-FLAG PIC 9.
-       01 WS-PASSCODE-TEMP PIC 9(6).
-       01 WS-DEPOSIT PIC 9(7)V99.
-       01 WS-WITHDRAW PIC 9(7)V99.
-
-       PROCEDURE DIVISION.
-       MAIN-MENU.
-           INITIALIZE WS-ACCOUNT
-           INITIALIZE F-ACCOUNT
-
-           DISPLAY "BANQUE D'OR BANKING SYSTEM"
-           DISPLAY "1 - Login"
-           DISPLAY "2 - Create Account"
-           DISPLAY "3 - Exit"
-           DISPLAY "0 - VIEW Account, not for final"
-           DISPLAY "> "
-           ACCEPT WS-OPERATION
-
-           IF WS-OPERATION = 1 THEN
-               GO TO LOGIN-MENU
-           ELSE IF WS-OPERATION = 2 THEN
-               GO TO CREATE-ACCOUNT
-           ELSE IF WS-OPERATION = 3 THEN
-               STOP RUN
-           ELSE IF WS-OPERATION = 0 THEN
-               GO TO VIEW
-           ELSE
-               DISPLAY "Invalid input."
-               GO TO MAIN-MENU
-           END-IF.
-
-
-       VIEW.
-           ACCEPT F-ACCNUM
-
-
-           OPEN INPUT FD-RECORD
-               DISPLAY WS-FILESTATUS
-               READ FD-RECORD RECORD INTO WS-ACCOUNT
-                   KEY IS F-ACCNUM
-                   INVALID KEY DISPLAY 'Invalid Key'
-                   NOT INVALID KEY DISPLAY WS-ACCOUNT
-               END-READ
-           CLOSE FD-RECORD
-
-
-           STOP RUN.
-
-
-       CREATE-ACCOUNT.
-           DISPLAY "=== CREATE ACCOUNT =========="
-           DISPLAY "Account No.: "
-           ACCEPT F-ACCNUM
-
-           OPEN INPUT FD-RECORD
-               IF WS-FILESTATUS = 00 THEN
-                   READ FD-RECORD RECORD INTO WS-ACCOUNT
-                       KEY IS F-ACCNUM
-                       INVALID KEY MOVE 0 TO WS-FLAG
-                       NOT INVALID KEY MOVE 1 TO WS-FLAG
-                   END-READ
-               END-IF
-           CLOSE FD-RECORD
-
-           IF WS-FLAG = 1 THEN
-               DISPLAY "Account Number has been taken. Try again."
-               GO TO CREATE-ACCOUNT
-           END-IF
-
-
-           DISPLAY "Name: "
-           ACCEPT F-NAME
-           DISPLAY "Passcode: "
-           ACCEPT F-PASSCODE
-           DISPLAY "Initial Deposit: "
-           ACCEPT F-BALANCE
-
-           OPEN I-O FD-RECORD.
-
-           IF WS-FILESTATUS = 35 THEN
-               OPEN OUTPUT FD-RECORD
-           END-IF
-
-           WRITE F-ACCOUNT
-
-           DISPLAY "Account created successfully."
-           CLOSE FD-RECORD
-           GO TO MAIN-MENU.
-
-
-       LOGIN-MENU.
-           DISPLAY "=== LOGIN MENU ============="
-           DISPLAY "Account No.: "
-           ACCEPT F-ACCNUM
-           DISPLAY "Passcode: "
-           ACCEPT F-PASSCODE
-
-           MOVE F-PASSCODE TO WS-PASSCODE-TEMP
-
-           OPEN I-O FD-RECORD
-           IF WS-FILESTATUS IS NOT EQUAL TO 35 THEN
-               READ FD-RECORD INTO WS-ACCOUNT
-                   KEY IS F-ACCNUM
-                   INVALID KEY MOVE 0 TO WS-FLAG
-                   NOT INVALID KEY MOVE 1 TO WS-FLAG
-               END-READ
-           ELSE
-               DISPLAY "Account database is empty."
-           END-IF
-
-           IF WS-FLAG = 1 THEN
-               IF WS-PASSCODE = WS-PASSCODE-TEMP THEN
-                   GO TO ACCOUNT-MENU
-               ELSE
-                   DISPLAY "WRONG PASS"
-               END-IF
-           ELSE IF WS-FLAG = 0 THEN
-               DISPLAY "Account does not exist."
-               GO TO LOGIN-MENU
-           END-IF.
-
-
-
-       ACCOUNT-MENU.
-           DISPLAY "=== WELCOME BACK " WS-NAME
-           DISPLAY "1 - Deposit"
-           DISPLAY "2 - Withdraw"
-           DISPLAY "3 - Check Balance"
-           DISPLAY "4 - Logout"
-           DISPLAY "> "
-           ACCEPT WS-OPERATION
-
-           IF WS-OPERATION = 1 THEN
-               GO TO DEPOSIT-PARA
-           ELSE IF WS-OPERATION = 2 THEN
-               GO TO WITHDRAW-PARA
-           ELSE IF WS-OPERATION = 3 THEN
-               GO TO BALANCE-PARA
-           ELSE IF WS-OPERATION = 4 THEN
-               CLOSE FD-RECORD
-               GO TO MAIN-MENU
-           ELSE
-               DISPLAY "Invalid input."
-               GO TO ACCOUNT-MENU
-           END-IF.
-
-
-       DEPOSIT-PARA.
-           DISPLAY "=== DEPOSIT =========="
-           DISPLAY "Amount to deposit: "
-           ACCEPT WS-DEPOSIT
-
-           COMPUTE WS-BALANCE = WS-BALANCE + WS-DEPOSIT
-
-           REWRITE F-ACCOUNT FROM WS-ACCOUNT
-               INVALID KEY DISPLAY 'Invalid Key'
-               NOT INVALID KEY DISPLAY 'Record Updated'
-           END-REWRITE
-
-           DISPLAY "Amount added successfully."
-
-           GO TO ACCOUNT-MENU.
-
-
-       WITHDRAW-PARA.
-           DISPLAY "=== WITHDRAW =========="
-           DISPLAY "Amount to withdraw: "
-           ACCEPT WS-WITHDRAW
-
-           IF WS-WITHDRAW > 50000 THEN
-               DISPLAY "Withdrawn amount limit reached. Try again."
-               GO TO WITHDRAW-PARA
-           END-IF
-
-           COMPUTE WS-BALANCE = WS-BALANCE - WS-WITHDRAW
-
-           REWRITE F-ACCOUNT FROM WS-ACCOUNT
-               INVALID KEY DISPLAY 'Invalid Key'
-               NOT INVALID KEY DISPLAY 'Record Updated'
-           END-REWRITE
-
-           DISPLAY "Amount withdrawn successfully."
-
-           GO TO ACCOUNT-MENU.
-
-       BALANCE-PARA.
-           DISPLAY "=== BALANCE =========="
-           DISPLAY "[" F-ACCNUM "] Balance: " F-BALANCE
-
-           GO TO ACCOUNT-MENU.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKING-SYSTEM.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-RECORD ASSIGN TO 'C:\Cobol\BANK\record.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS F-ACCNUM
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-DEPOSIT ASSIGN TO 'C:\Cobol\BANK\deposit.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS FD-KEY
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-WITHDRAW ASSIGN TO 'C:\Cobol\BANK\withdraw.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS FW-KEY
+           FILE STATUS IS WS-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FD-RECORD.
+       COPY ACCTREC.
+
+       FD FD-DEPOSIT.
+       COPY DEPTRANS.
+
+       FD FD-WITHDRAW.
+       COPY WDRTRANS.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILESTATUS PIC XX.
+       01 WS-ACCOUNT.
+           05 WS-ACCNUM PIC 9(10).
+           05 WS-NAME.
+               10 WS-FNAME PIC X(10).
+               10 WS-LNAME PIC X(10).
+           05 WS-PASSCODE PIC 9(6).
+           05 WS-BALANCE PIC 9(7)V99.
+           05 WS-ACCT-TYPE PIC X(1).
+           05 WS-MIN-BALANCE PIC 9(7)V99.
+
+       01 WS-OPERATION PIC 9.
+       01 WS-FLAG PIC 9.
+       01 WS-PASSCODE-TEMP PIC 9(6).
+       01 WS-DEPOSIT PIC 9(7)V99.
+       01 WS-WITHDRAW PIC 9(7)V99.
+       01 WS-CURRENT-DATE PIC X(21).
+       01 WS-TRANSFER-ACCOUNT.
+           05 WS-TRANSFER-ACCNUM PIC 9(10).
+           05 WS-TRANSFER-NAME.
+               10 WS-TRANSFER-FNAME PIC X(10).
+               10 WS-TRANSFER-LNAME PIC X(10).
+           05 WS-TRANSFER-PASSCODE PIC 9(6).
+           05 WS-TRANSFER-BALANCE PIC 9(7)V99.
+           05 WS-TRANSFER-ACCT-TYPE PIC X(1).
+           05 WS-TRANSFER-MIN-BALANCE PIC 9(7)V99.
+       01 WS-TRANSFER-AMOUNT PIC 9(7)V99.
+       01 WS-PASSCODE-NEW PIC 9(6).
+       01 WS-PASSCODE-NEW-CONFIRM PIC 9(6).
+       01 WS-ACCT-TYPE-CHOICE PIC X(1).
+       01 WS-WRITTEN PIC X.
+       01 WS-RETRY-COUNT PIC 9(5).
+       01 WS-REWRITE-OK PIC X.
+       01 WS-DEST-REWRITE-OK PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-MENU.
+           INITIALIZE WS-ACCOUNT
+           INITIALIZE F-ACCOUNT
+
+           DISPLAY "BANQUE D'OR BANKING SYSTEM"
+           DISPLAY "1 - Login"
+           DISPLAY "2 - Create Account"
+           DISPLAY "3 - Exit"
+           DISPLAY "0 - VIEW Account, not for final"
+           DISPLAY "> "
+           ACCEPT WS-OPERATION
+
+           IF WS-OPERATION = 1 THEN
+               GO TO LOGIN-MENU
+           ELSE IF WS-OPERATION = 2 THEN
+               GO TO CREATE-ACCOUNT
+           ELSE IF WS-OPERATION = 3 THEN
+               STOP RUN
+           ELSE IF WS-OPERATION = 0 THEN
+               GO TO VIEW
+           ELSE
+               DISPLAY "Invalid input."
+               GO TO MAIN-MENU
+           END-IF.
+
+
+       VIEW.
+           ACCEPT F-ACCNUM
+
+
+           OPEN INPUT FD-RECORD
+               DISPLAY WS-FILESTATUS
+               READ FD-RECORD RECORD INTO WS-ACCOUNT
+                   KEY IS F-ACCNUM
+                   INVALID KEY DISPLAY 'Invalid Key'
+                   NOT INVALID KEY DISPLAY WS-ACCOUNT
+               END-READ
+           CLOSE FD-RECORD
+
+
+           STOP RUN.
+
+
+       CREATE-ACCOUNT.
+           DISPLAY "=== CREATE ACCOUNT =========="
+           DISPLAY "Account No.: "
+           ACCEPT F-ACCNUM
+
+           OPEN INPUT FD-RECORD
+               IF WS-FILESTATUS = 00 THEN
+                   READ FD-RECORD RECORD INTO WS-ACCOUNT
+                       KEY IS F-ACCNUM
+                       INVALID KEY MOVE 0 TO WS-FLAG
+                       NOT INVALID KEY MOVE 1 TO WS-FLAG
+                   END-READ
+               END-IF
+           CLOSE FD-RECORD
+
+           IF WS-FLAG = 1 THEN
+               DISPLAY "Account Number has been taken. Try again."
+               GO TO CREATE-ACCOUNT
+           END-IF
+
+
+           DISPLAY "Name: "
+           ACCEPT F-NAME
+           DISPLAY "Passcode: "
+           ACCEPT F-PASSCODE
+           DISPLAY "Initial Deposit: "
+           ACCEPT F-BALANCE
+
+           DISPLAY "Account Type (B-Basic/P-Premium): "
+           ACCEPT WS-ACCT-TYPE-CHOICE
+
+           IF WS-ACCT-TYPE-CHOICE = "P" OR WS-ACCT-TYPE-CHOICE = "p"
+               THEN
+               MOVE "P" TO F-ACCT-TYPE
+               MOVE 5000.00 TO F-MIN-BALANCE
+           ELSE
+               MOVE "B" TO F-ACCT-TYPE
+               MOVE 500.00 TO F-MIN-BALANCE
+           END-IF
+
+           OPEN I-O FD-RECORD.
+
+           IF WS-FILESTATUS = 35 THEN
+               OPEN OUTPUT FD-RECORD
+           END-IF
+
+           WRITE F-ACCOUNT
+
+           DISPLAY "Account created successfully."
+           CLOSE FD-RECORD
+           GO TO MAIN-MENU.
+
+
+       LOGIN-MENU.
+           DISPLAY "=== LOGIN MENU ============="
+           DISPLAY "Account No.: "
+           ACCEPT F-ACCNUM
+           DISPLAY "Passcode: "
+           ACCEPT F-PASSCODE
+
+           MOVE F-PASSCODE TO WS-PASSCODE-TEMP
+
+           OPEN I-O FD-RECORD
+           IF WS-FILESTATUS IS NOT EQUAL TO 35 THEN
+               READ FD-RECORD INTO WS-ACCOUNT
+                   KEY IS F-ACCNUM
+                   INVALID KEY MOVE 0 TO WS-FLAG
+                   NOT INVALID KEY MOVE 1 TO WS-FLAG
+               END-READ
+           ELSE
+               DISPLAY "Account database is empty."
+           END-IF
+
+           IF WS-FLAG = 1 THEN
+               IF WS-PASSCODE = WS-PASSCODE-TEMP THEN
+                   GO TO ACCOUNT-MENU
+               ELSE
+                   DISPLAY "WRONG PASS"
+               END-IF
+           ELSE IF WS-FLAG = 0 THEN
+               DISPLAY "Account does not exist."
+               GO TO LOGIN-MENU
+           END-IF.
+
+
+
+       ACCOUNT-MENU.
+           DISPLAY "=== WELCOME BACK " WS-NAME
+           DISPLAY "1 - Deposit"
+           DISPLAY "2 - Withdraw"
+           DISPLAY "3 - Check Balance"
+           DISPLAY "4 - Transfer"
+           DISPLAY "5 - Change Passcode"
+           DISPLAY "6 - Close Account"
+           DISPLAY "7 - Logout"
+           DISPLAY "> "
+           ACCEPT WS-OPERATION
+
+           IF WS-OPERATION = 1 THEN
+               GO TO DEPOSIT-PARA
+           ELSE IF WS-OPERATION = 2 THEN
+               GO TO WITHDRAW-PARA
+           ELSE IF WS-OPERATION = 3 THEN
+               GO TO BALANCE-PARA
+           ELSE IF WS-OPERATION = 4 THEN
+               GO TO TRANSFER-PARA
+           ELSE IF WS-OPERATION = 5 THEN
+               GO TO CHANGE-PASSCODE-PARA
+           ELSE IF WS-OPERATION = 6 THEN
+               GO TO CLOSE-ACCOUNT-PARA
+           ELSE IF WS-OPERATION = 7 THEN
+               CLOSE FD-RECORD
+               GO TO MAIN-MENU
+           ELSE
+               DISPLAY "Invalid input."
+               GO TO ACCOUNT-MENU
+           END-IF.
+
+
+       DEPOSIT-PARA.
+           DISPLAY "=== DEPOSIT =========="
+           DISPLAY "Amount to deposit: "
+           ACCEPT WS-DEPOSIT
+
+           COMPUTE WS-BALANCE = WS-BALANCE + WS-DEPOSIT
+
+           REWRITE F-ACCOUNT FROM WS-ACCOUNT
+               INVALID KEY DISPLAY 'Invalid Key'
+                   MOVE 'N' TO WS-REWRITE-OK
+               NOT INVALID KEY DISPLAY 'Record Updated'
+                   MOVE 'Y' TO WS-REWRITE-OK
+           END-REWRITE
+
+           IF WS-REWRITE-OK = 'Y' THEN
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+               OPEN I-O FD-DEPOSIT
+                   IF WS-FILESTATUS = 35 THEN
+                       OPEN OUTPUT FD-DEPOSIT
+                   END-IF
+                   MOVE WS-ACCNUM TO FD-ACCNUM
+                   MOVE WS-CURRENT-DATE(1:16) TO FD-TIMESTAMP
+                   MOVE WS-DEPOSIT TO FD-AMOUNT
+                   MOVE 0 TO FD-SEQ
+                   MOVE 0 TO WS-RETRY-COUNT
+                   MOVE 'N' TO WS-WRITTEN
+                   PERFORM UNTIL WS-WRITTEN = 'Y'
+                           OR WS-RETRY-COUNT > 9999
+                       WRITE FD-TRANSACTION
+                           INVALID KEY
+                               ADD 1 TO FD-SEQ
+                               ADD 1 TO WS-RETRY-COUNT
+                           NOT INVALID KEY MOVE 'Y' TO WS-WRITTEN
+                       END-WRITE
+                   END-PERFORM
+                   IF WS-WRITTEN NOT = 'Y' THEN
+                       DISPLAY 'Unable to log deposit'
+                   END-IF
+               CLOSE FD-DEPOSIT
+
+               DISPLAY "Amount added successfully."
+           ELSE
+               DISPLAY "Deposit failed; balance was not updated."
+           END-IF
+
+           GO TO ACCOUNT-MENU.
+
+
+       WITHDRAW-PARA.
+           DISPLAY "=== WITHDRAW =========="
+           DISPLAY "Amount to withdraw: "
+           ACCEPT WS-WITHDRAW
+
+           IF WS-WITHDRAW > 50000 THEN
+               DISPLAY "Withdrawn amount limit reached. Try again."
+               GO TO WITHDRAW-PARA
+           END-IF
+
+           IF WS-WITHDRAW > WS-BALANCE THEN
+               DISPLAY "Insufficient funds. Try again."
+               GO TO WITHDRAW-PARA
+           END-IF
+
+           IF WS-BALANCE - WS-WITHDRAW < WS-MIN-BALANCE THEN
+               DISPLAY "Below minimum balance. Try again."
+               GO TO WITHDRAW-PARA
+           END-IF
+
+           COMPUTE WS-BALANCE = WS-BALANCE - WS-WITHDRAW
+
+           REWRITE F-ACCOUNT FROM WS-ACCOUNT
+               INVALID KEY DISPLAY 'Invalid Key'
+                   MOVE 'N' TO WS-REWRITE-OK
+               NOT INVALID KEY DISPLAY 'Record Updated'
+                   MOVE 'Y' TO WS-REWRITE-OK
+           END-REWRITE
+
+           IF WS-REWRITE-OK = 'Y' THEN
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+               OPEN I-O FD-WITHDRAW
+                   IF WS-FILESTATUS = 35 THEN
+                       OPEN OUTPUT FD-WITHDRAW
+                   END-IF
+                   MOVE WS-ACCNUM TO FW-ACCNUM
+                   MOVE WS-CURRENT-DATE(1:16) TO FW-TIMESTAMP
+                   MOVE WS-WITHDRAW TO FW-AMOUNT
+                   MOVE 0 TO FW-SEQ
+                   MOVE 0 TO WS-RETRY-COUNT
+                   MOVE 'N' TO WS-WRITTEN
+                   PERFORM UNTIL WS-WRITTEN = 'Y'
+                           OR WS-RETRY-COUNT > 9999
+                       WRITE FW-TRANSACTION
+                           INVALID KEY
+                               ADD 1 TO FW-SEQ
+                               ADD 1 TO WS-RETRY-COUNT
+                           NOT INVALID KEY MOVE 'Y' TO WS-WRITTEN
+                       END-WRITE
+                   END-PERFORM
+                   IF WS-WRITTEN NOT = 'Y' THEN
+                       DISPLAY 'Unable to log withdrawal'
+                   END-IF
+               CLOSE FD-WITHDRAW
+
+               DISPLAY "Amount withdrawn successfully."
+           ELSE
+               DISPLAY "Withdrawal failed; balance was not updated."
+           END-IF
+
+           GO TO ACCOUNT-MENU.
+
+       BALANCE-PARA.
+           DISPLAY "=== BALANCE =========="
+           DISPLAY "[" F-ACCNUM "] Balance: " F-BALANCE
+
+           GO TO ACCOUNT-MENU.
+
+
+       TRANSFER-PARA.
+           DISPLAY "=== TRANSFER =========="
+           DISPLAY "Destination Account No.: "
+           ACCEPT WS-TRANSFER-ACCNUM
+           DISPLAY "Amount to transfer: "
+           ACCEPT WS-TRANSFER-AMOUNT
+
+           IF WS-TRANSFER-ACCNUM = WS-ACCNUM THEN
+               DISPLAY "Cannot transfer to your own account."
+               GO TO ACCOUNT-MENU
+           END-IF
+
+           IF WS-TRANSFER-AMOUNT > 50000 THEN
+               DISPLAY "Transfer amount limit reached. Try again."
+               GO TO TRANSFER-PARA
+           END-IF
+
+           IF WS-TRANSFER-AMOUNT > WS-BALANCE THEN
+               DISPLAY "Insufficient funds. Try again."
+               GO TO TRANSFER-PARA
+           END-IF
+
+           IF WS-BALANCE - WS-TRANSFER-AMOUNT < WS-MIN-BALANCE THEN
+               DISPLAY "Below minimum balance. Try again."
+               GO TO TRANSFER-PARA
+           END-IF
+
+           MOVE WS-TRANSFER-ACCNUM TO F-ACCNUM
+           READ FD-RECORD INTO WS-TRANSFER-ACCOUNT
+               KEY IS F-ACCNUM
+               INVALID KEY MOVE 0 TO WS-FLAG
+               NOT INVALID KEY MOVE 1 TO WS-FLAG
+           END-READ
+
+           IF WS-FLAG = 0 THEN
+               DISPLAY "Destination account does not exist."
+               MOVE WS-ACCNUM TO F-ACCNUM
+               GO TO ACCOUNT-MENU
+           END-IF
+
+           COMPUTE WS-TRANSFER-BALANCE =
+               WS-TRANSFER-BALANCE + WS-TRANSFER-AMOUNT
+
+           REWRITE F-ACCOUNT FROM WS-TRANSFER-ACCOUNT
+               INVALID KEY DISPLAY 'Invalid Key'
+                   MOVE 'N' TO WS-DEST-REWRITE-OK
+               NOT INVALID KEY DISPLAY 'Record Updated'
+                   MOVE 'Y' TO WS-DEST-REWRITE-OK
+           END-REWRITE
+
+           COMPUTE WS-BALANCE = WS-BALANCE - WS-TRANSFER-AMOUNT
+
+           MOVE WS-ACCNUM TO F-ACCNUM
+           REWRITE F-ACCOUNT FROM WS-ACCOUNT
+               INVALID KEY DISPLAY 'Invalid Key'
+                   MOVE 'N' TO WS-REWRITE-OK
+               NOT INVALID KEY DISPLAY 'Record Updated'
+                   MOVE 'Y' TO WS-REWRITE-OK
+           END-REWRITE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+           IF WS-REWRITE-OK = 'Y' THEN
+               OPEN I-O FD-WITHDRAW
+                   IF WS-FILESTATUS = 35 THEN
+                       OPEN OUTPUT FD-WITHDRAW
+                   END-IF
+                   MOVE WS-ACCNUM TO FW-ACCNUM
+                   MOVE WS-CURRENT-DATE(1:16) TO FW-TIMESTAMP
+                   MOVE WS-TRANSFER-AMOUNT TO FW-AMOUNT
+                   MOVE 0 TO FW-SEQ
+                   MOVE 0 TO WS-RETRY-COUNT
+                   MOVE 'N' TO WS-WRITTEN
+                   PERFORM UNTIL WS-WRITTEN = 'Y'
+                           OR WS-RETRY-COUNT > 9999
+                       WRITE FW-TRANSACTION
+                           INVALID KEY
+                               ADD 1 TO FW-SEQ
+                               ADD 1 TO WS-RETRY-COUNT
+                           NOT INVALID KEY MOVE 'Y' TO WS-WRITTEN
+                       END-WRITE
+                   END-PERFORM
+                   IF WS-WRITTEN NOT = 'Y' THEN
+                       DISPLAY 'Unable to log withdrawal'
+                   END-IF
+               CLOSE FD-WITHDRAW
+           END-IF
+
+           IF WS-DEST-REWRITE-OK = 'Y' THEN
+               OPEN I-O FD-DEPOSIT
+                   IF WS-FILESTATUS = 35 THEN
+                       OPEN OUTPUT FD-DEPOSIT
+                   END-IF
+                   MOVE WS-TRANSFER-ACCNUM TO FD-ACCNUM
+                   MOVE WS-CURRENT-DATE(1:16) TO FD-TIMESTAMP
+                   MOVE WS-TRANSFER-AMOUNT TO FD-AMOUNT
+                   MOVE 0 TO FD-SEQ
+                   MOVE 0 TO WS-RETRY-COUNT
+                   MOVE 'N' TO WS-WRITTEN
+                   PERFORM UNTIL WS-WRITTEN = 'Y'
+                           OR WS-RETRY-COUNT > 9999
+                       WRITE FD-TRANSACTION
+                           INVALID KEY
+                               ADD 1 TO FD-SEQ
+                               ADD 1 TO WS-RETRY-COUNT
+                           NOT INVALID KEY MOVE 'Y' TO WS-WRITTEN
+                       END-WRITE
+                   END-PERFORM
+                   IF WS-WRITTEN NOT = 'Y' THEN
+                       DISPLAY 'Unable to log deposit'
+                   END-IF
+               CLOSE FD-DEPOSIT
+           END-IF
+
+           IF WS-REWRITE-OK = 'Y' AND WS-DEST-REWRITE-OK = 'Y' THEN
+               DISPLAY "Transfer completed successfully."
+           ELSE
+               DISPLAY "Transfer failed; one or more updates did not"
+               DISPLAY "commit."
+           END-IF
+
+           GO TO ACCOUNT-MENU.
+
+
+       CHANGE-PASSCODE-PARA.
+           DISPLAY "=== CHANGE PASSCODE =========="
+           DISPLAY "Current Passcode: "
+           ACCEPT WS-PASSCODE-TEMP
+
+           IF WS-PASSCODE-TEMP NOT EQUAL WS-PASSCODE THEN
+               DISPLAY "WRONG PASS"
+               GO TO ACCOUNT-MENU
+           END-IF
+
+           DISPLAY "New Passcode: "
+           ACCEPT WS-PASSCODE-NEW
+           DISPLAY "Confirm New Passcode: "
+           ACCEPT WS-PASSCODE-NEW-CONFIRM
+
+           IF WS-PASSCODE-NEW NOT EQUAL WS-PASSCODE-NEW-CONFIRM THEN
+               DISPLAY "Passcodes do not match. Try again."
+               GO TO CHANGE-PASSCODE-PARA
+           END-IF
+
+           MOVE WS-PASSCODE-NEW TO WS-PASSCODE
+
+           REWRITE F-ACCOUNT FROM WS-ACCOUNT
+               INVALID KEY DISPLAY 'Invalid Key'
+                   MOVE 'N' TO WS-REWRITE-OK
+               NOT INVALID KEY DISPLAY 'Record Updated'
+                   MOVE 'Y' TO WS-REWRITE-OK
+           END-REWRITE
+
+           IF WS-REWRITE-OK = 'Y' THEN
+               DISPLAY "Passcode changed successfully."
+           ELSE
+               DISPLAY "Passcode change failed; try again."
+           END-IF
+
+           GO TO ACCOUNT-MENU.
+
+
+       CLOSE-ACCOUNT-PARA.
+           DISPLAY "=== CLOSE ACCOUNT =========="
+           DISPLAY "Re-enter Passcode to confirm: "
+           ACCEPT WS-PASSCODE-TEMP
+
+           IF WS-PASSCODE-TEMP NOT EQUAL WS-PASSCODE THEN
+               DISPLAY "WRONG PASS"
+               GO TO ACCOUNT-MENU
+           END-IF
+
+           IF WS-BALANCE NOT EQUAL ZERO THEN
+               DISPLAY "Balance must be zero to close account."
+               GO TO ACCOUNT-MENU
+           END-IF
+
+           MOVE WS-ACCNUM TO F-ACCNUM
+           DELETE FD-RECORD
+               INVALID KEY DISPLAY 'Invalid Key'
+               NOT INVALID KEY DISPLAY 'Account closed successfully.'
+           END-DELETE
+
+           CLOSE FD-RECORD
+           GO TO MAIN-MENU.
